@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    FILE-CONTROL ENTRY FOR THE NON-SQL WELCOME MESSAGE FILE.    *
+      ******************************************************************
+           SELECT WELCOME-MSG-FILE ASSIGN TO "WELCOMSG"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY WM-REGION-CODE
+               FILE STATUS WS-WM-FILE-STATUS.
