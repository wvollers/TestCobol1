@@ -0,0 +1,285 @@
+      ******************************************************************
+      *    ABC4401 - BROWSE WELCOME MESSAGES (WM_M02).  LETS THE       *
+      *    OPERATOR PAGE THROUGH STORED MESSAGES, REACTIVATE AN OLDER  *
+      *    ONE, OR JUMP INTO ABC4400 TO EDIT A SPECIFIC REGION.        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABC4401.
+       environment division.
+       special-names.
+         crt status is key-status.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "common_io.cpy".
+      $if use-sql not defined
+           copy "welcomemsg_io.cpy".
+      $end
+       DATA DIVISION.
+       FILE SECTION.
+       copy "common_fd.cpy".
+      $if use-sql not defined
+       copy "welcomemsg_fd.cpy".
+      $end
+       WORKING-STORAGE SECTION.
+       COPY "common_ws.cpy".
+       01  WS-LOCAL-AREA.
+           05  WS-PAGE-NUM             pic 9(4)  value 1.
+           05  WS-LIST-COUNT           pic 9(2)  value zero.
+           05  WS-ROW-NUM              pic 9(6)  value zero.
+           05  WS-SKIP-COUNT           pic 9(6)  value zero.
+           05  WS-MORE-ROWS-SW         pic x     value "N".
+               88  more-rows-exist     value "Y".
+           05  WS-SEL-IDX              pic 9(2)  value zero.
+           05  WS-SEL-FOUND-SW         pic x     value "N".
+               88  sel-row-found       value "Y".
+           05  WS-DONE-SW              pic x     value "N".
+               88  done-processing     value "Y".
+           05  WS-WM-FILE-STATUS       pic xx    value "00".
+           05  WS-LIST-TABLE occurs 10 times.
+               10  WS-LIST-SELECT       pic x     value space.
+               10  WS-LIST-REGION       pic x(4)  value spaces.
+               10  WS-LIST-MESSAGE      pic x(40) value spaces.
+               10  WS-LIST-FULL-MESSAGE pic x(50) value spaces.
+               10  WS-LIST-CHANGED-DATE pic x(8)  value spaces.
+      $if use-sql defined
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-SQL-SAVE-SW          pic x value "Y".
+           88  sql-save-ok         value "Y".
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC
+           01 ws-sql-region-code   pic x(4).
+           01 ws-sql-message       pic x(50).
+           01 ws-sql-changed-at    pic x(26).
+           01 ws-sql-action        pic x.
+           01 ws-sql-operator-id   pic x(8).
+           01 ws-sql-exists-check  pic x(50).
+       EXEC SQL END DECLARE SECTION END-EXEC
+      $end
+
+       linkage section.
+       copy "common_lnk.cpy".
+
+       SCREEN SECTION.
+       COPY "systemmessageslist.ss".
+
+       copy "common_ss.cpy".
+       PROCEDURE DIVISION USING LK-COMMAREA.
+           move LK-OPERATOR-ID to WS-OPERATOR-ID
+           move "Browse Welcome Messages" to Menu-Name
+           move "WM_M02" to Menu-Id
+           perform log-menu-navigation
+           perform check-operator-authorized
+           if not operator-authorized
+               perform clr-screen
+               move "Error: not authorized to browse system messages"
+                   to WS-ERROR-LINE
+               display g-menuheader
+               goback
+           end-if
+
+           perform clr-screen
+           perform load-page
+           move "N" to WS-DONE-SW
+           perform until done-processing
+               display g-listmenu
+               display g-menuheader
+               accept g-listmenu
+               perform f1-or-quit
+               move spaces to WS-ERROR-LINE
+
+               evaluate true
+                   when key-f7
+                       if WS-PAGE-NUM > 1
+                           subtract 1 from WS-PAGE-NUM
+                           perform load-page
+                       end-if
+                   when key-f8
+                       if more-rows-exist
+                           add 1 to WS-PAGE-NUM
+                           perform load-page
+                       end-if
+                   when key-f5
+                       perform find-selected-row
+                       if sel-row-found
+                           move WS-LIST-REGION (WS-SEL-IDX)
+                               to LK-TARGET-REGION
+                           call "ABC4400" using LK-COMMAREA
+                           perform clr-screen
+                           perform load-page
+                       else
+                           move "Error: mark a row first"
+                               to WS-ERROR-LINE
+                       end-if
+                   when key-f3
+                       perform find-selected-row
+                       if sel-row-found
+                           perform reactivate-selected-row
+                           perform load-page
+                       else
+                           move "Error: mark a row first"
+                               to WS-ERROR-LINE
+                       end-if
+                   when other
+                       continue
+               end-evaluate
+           end-perform
+           goback.
+
+       find-selected-row.
+           move "N" to WS-SEL-FOUND-SW
+           move zero to WS-SEL-IDX
+           perform varying WS-SEL-IDX from 1 by 1
+                   until WS-SEL-IDX > WS-LIST-COUNT
+               if WS-LIST-SELECT (WS-SEL-IDX) not = space
+                   move "Y" to WS-SEL-FOUND-SW
+                   exit perform
+               end-if
+           end-perform.
+
+      $if use-sql defined
+       load-page.
+           move zero to WS-LIST-COUNT
+           move zero to WS-ROW-NUM
+           move "N" to WS-MORE-ROWS-SW
+           compute WS-SKIP-COUNT = (WS-PAGE-NUM - 1) * 10
+           EXEC SQL
+             DECLARE hist-cur CURSOR FOR
+             select Region-Code, Message, ChangedAt
+             from SystemMessagesHistory
+             order by ChangedAt desc
+           END-EXEC
+           EXEC SQL OPEN hist-cur END-EXEC
+           perform until sqlcode not = 0
+               EXEC SQL
+                 FETCH hist-cur
+                   INTO :ws-sql-region-code, :ws-sql-message,
+                        :ws-sql-changed-at
+               END-EXEC
+               if sqlcode = 0
+                   add 1 to WS-ROW-NUM
+                   if WS-ROW-NUM > WS-SKIP-COUNT and WS-LIST-COUNT < 10
+                       add 1 to WS-LIST-COUNT
+                       move ws-sql-region-code
+                           to WS-LIST-REGION (WS-LIST-COUNT)
+                       move ws-sql-message (1:40)
+                           to WS-LIST-MESSAGE (WS-LIST-COUNT)
+                       move ws-sql-message
+                           to WS-LIST-FULL-MESSAGE (WS-LIST-COUNT)
+                       move ws-sql-changed-at (1:8)
+                           to WS-LIST-CHANGED-DATE (WS-LIST-COUNT)
+                       move space to WS-LIST-SELECT (WS-LIST-COUNT)
+                   end-if
+                   if WS-ROW-NUM > WS-SKIP-COUNT + 10
+                       move "Y" to WS-MORE-ROWS-SW
+                   end-if
+               end-if
+           end-perform
+           EXEC SQL CLOSE hist-cur END-EXEC
+           perform clear-unused-rows.
+
+       reactivate-selected-row.
+           move WS-LIST-REGION (WS-SEL-IDX)       to ws-sql-region-code
+           move WS-LIST-FULL-MESSAGE (WS-SEL-IDX) to ws-sql-message
+           move WS-OPERATOR-ID                    to ws-sql-operator-id
+           perform stamp-changed-at
+           move WS-TIMESTAMP to ws-sql-changed-at
+           move "R" to ws-sql-action
+           move "Y" to WS-SQL-SAVE-SW
+           EXEC SQL
+             select Message into :ws-sql-exists-check
+             from SystemMessages
+             where Region-Code = :ws-sql-region-code
+             fetch first 1 rows only
+           END-EXEC
+           if sqlcode = 0
+               EXEC SQL
+                 update SystemMessages set Message = :ws-sql-message
+                 where Region-Code = :ws-sql-region-code
+               END-EXEC
+           else
+               EXEC SQL
+                 insert into SystemMessages
+                 (Message, Region-Code)
+                 values (:ws-sql-message, :ws-sql-region-code)
+               END-EXEC
+           end-if
+           if sqlcode not = 0
+               move "N" to WS-SQL-SAVE-SW
+           else
+               EXEC SQL
+                 insert into SystemMessagesHistory
+                 (Message, Region-Code, ChangedBy, ChangedAt, Action)
+                 values (:ws-sql-message, :ws-sql-region-code,
+                         :ws-sql-operator-id,
+                         :ws-sql-changed-at, :ws-sql-action)
+               END-EXEC
+               if sqlcode not = 0
+                   move "N" to WS-SQL-SAVE-SW
+               end-if
+           end-if
+           if sql-save-ok
+               EXEC SQL commit END-EXEC
+               if sqlcode not = 0
+                   move "N" to WS-SQL-SAVE-SW
+               end-if
+           end-if
+           if not sql-save-ok
+               EXEC SQL ROLLBACK END-EXEC
+               move "Error: cannot reactivate message, please retry"
+                   to WS-ERROR-LINE
+           end-if.
+      $else
+       load-page.
+           move zero to WS-LIST-COUNT
+           move zero to WS-ROW-NUM
+           move "N" to WS-MORE-ROWS-SW
+           compute WS-SKIP-COUNT = (WS-PAGE-NUM - 1) * 10
+           open input WELCOME-MSG-FILE
+           if WS-WM-FILE-STATUS = "00"
+               move low-values to WM-REGION-CODE
+               start WELCOME-MSG-FILE key is >= WM-REGION-CODE
+               perform until WS-WM-FILE-STATUS not = "00"
+                   read WELCOME-MSG-FILE next record
+                   if WS-WM-FILE-STATUS = "00"
+                       add 1 to WS-ROW-NUM
+                       if WS-ROW-NUM > WS-SKIP-COUNT and
+                               WS-LIST-COUNT < 10
+                           add 1 to WS-LIST-COUNT
+                           move WM-REGION-CODE
+                               to WS-LIST-REGION (WS-LIST-COUNT)
+                           move WM-MESSAGE (1:40)
+                               to WS-LIST-MESSAGE (WS-LIST-COUNT)
+                           move WM-MESSAGE
+                               to WS-LIST-FULL-MESSAGE (WS-LIST-COUNT)
+                           move WM-CHANGED-AT (1:8)
+                               to WS-LIST-CHANGED-DATE (WS-LIST-COUNT)
+                           move space to WS-LIST-SELECT (WS-LIST-COUNT)
+                       end-if
+                       if WS-ROW-NUM > WS-SKIP-COUNT + 10
+                           move "Y" to WS-MORE-ROWS-SW
+                       end-if
+                   end-if
+               end-perform
+           end-if
+           close WELCOME-MSG-FILE
+           perform clear-unused-rows.
+
+       reactivate-selected-row.
+           move
+             "Error: reactivate needs message history, not available"
+             to WS-ERROR-LINE.
+      $end
+
+       clear-unused-rows.
+           compute WS-SEL-IDX = WS-LIST-COUNT + 1
+           perform varying WS-SEL-IDX from WS-SEL-IDX by 1
+                   until WS-SEL-IDX > 10
+               move spaces to WS-LIST-REGION (WS-SEL-IDX)
+               move spaces to WS-LIST-MESSAGE (WS-SEL-IDX)
+               move spaces to WS-LIST-FULL-MESSAGE (WS-SEL-IDX)
+               move spaces to WS-LIST-CHANGED-DATE (WS-SEL-IDX)
+               move space  to WS-LIST-SELECT (WS-SEL-IDX)
+           end-perform.
+
+       copy "common.cpy".
