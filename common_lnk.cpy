@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    COMMON LINKAGE AREA PASSED FROM THE CALLING MENU SHELL     *
+      ******************************************************************
+       01  LK-COMMAREA.
+           05  LK-OPERATOR-ID          pic x(8).
+           05  LK-TERMINAL-ID          pic x(4).
+           05  LK-RETURN-CODE          pic 9(2).
+           05  LK-TARGET-REGION        pic x(4).
