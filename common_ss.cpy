@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COMMON SCREEN SECTION ITEMS SHARED BY ALL MENU PROGRAMS    *
+      ******************************************************************
+       01  g-menuheader.
+           05  line 1 col 1                value "Menu Id:".
+           05  line 1 col 10  pic x(10)     from Menu-Id.
+           05  line 1 col 22               value "Menu Name:".
+           05  line 1 col 33  pic x(30)     from Menu-Name.
+           05  line 24 col 1  pic x(60)     from WS-ERROR-LINE
+                   foreground-color 4.
