@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COMMON FILE-CONTROL ENTRIES SHARED BY ALL MENU PROGRAMS.   *
+      *    COPY THIS INSIDE FILE-CONTROL.                             *
+      ******************************************************************
+           SELECT OPERATOR-SEC-FILE ASSIGN TO "OPERSEC"
+               ORGANIZATION INDEXED
+               ACCESS MODE RANDOM
+               RECORD KEY OS-OPERATOR-ID
+               FILE STATUS WS-SEC-FILE-STATUS.
+
+           SELECT MENU-LOG-FILE ASSIGN TO "MENULOG"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-LOG-FILE-STATUS.
