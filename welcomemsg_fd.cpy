@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    FLAT-FILE RECORD LAYOUT FOR THE WELCOME MESSAGE, USED WHEN  *
+      *    A SHOP RUNS WITHOUT SQL SUPPORT.  KEYED BY REGION CODE SO   *
+      *    EACH BRANCH OFFICE CAN CARRY ITS OWN MESSAGE.               *
+      ******************************************************************
+       FD  WELCOME-MSG-FILE.
+       01  WM-RECORD.
+           05  WM-REGION-CODE          pic x(4).
+           05  WM-MESSAGE              pic x(50).
+           05  WM-CHANGED-BY           pic x(8).
+           05  WM-CHANGED-AT           pic x(26).
