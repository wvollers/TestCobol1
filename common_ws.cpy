@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    COMMON WORKING-STORAGE FIELDS SHARED BY ALL MENU PROGRAMS  *
+      ******************************************************************
+       01  WS-COMMON-AREA.
+           05  key-status              pic 9(4) value zero.
+               88  key-enter           value 0.
+               88  key-f1              value 1.
+               88  key-f3              value 3.
+               88  key-f5              value 5.
+               88  key-f7              value 7.
+               88  key-f8              value 8.
+               88  key-escape          value 27.
+           05  Menu-Name               pic x(30) value spaces.
+           05  Menu-Id                 pic x(10) value spaces.
+           05  WS-OPERATOR-ID          pic x(8)  value spaces.
+           05  WS-QUIT-SW              pic x     value "N".
+               88  quit-requested      value "Y".
+           05  WS-ERROR-LINE           pic x(60) value spaces.
+           05  WS-CURRENT-DATE         pic x(8)  value spaces.
+           05  WS-CURRENT-TIME         pic x(8)  value spaces.
+           05  WS-TIMESTAMP            pic x(26) value spaces.
+           05  WS-AUTH-SW              pic x     value "N".
+               88  operator-authorized value "Y".
+           05  WS-SEC-FILE-STATUS      pic xx    value "00".
+           05  WS-LOG-FILE-STATUS      pic xx    value "00".
+           05  WS-LOG-EVENT            pic x(30) value spaces.
