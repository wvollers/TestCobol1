@@ -1,49 +1,290 @@
        IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABC4400.
        environment division.
        special-names.
          crt status is key-status.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "common_io.cpy".
+      $if use-sql not defined
+           copy "welcomemsg_io.cpy".
+      $end
        DATA DIVISION.
+       FILE SECTION.
+       copy "common_fd.cpy".
+      $if use-sql not defined
+       copy "welcomemsg_fd.cpy".
+      $end
        WORKING-STORAGE SECTION.
        COPY "common_ws.cpy".
+       01  WS-LOCAL-AREA.
+           05  WS-ACTION               pic x value space.
+               88  action-delete       value "D" "d".
+           05  WS-MESSAGE-EXISTS-SW    pic x value "N".
+               88  message-exists      value "Y".
+           05  WS-VALID-SW             pic x value "Y".
+               88  valid-input         value "Y".
+           05  WS-DONE-SW              pic x value "N".
+               88  done-processing     value "Y".
+           05  WS-REGION-CODE          pic x(4)  value spaces.
+           05  WS-LAST-REGION          pic x(4)  value spaces.
+           05  WS-WELCOME-MESSAGE      pic x(50) value spaces.
+           05  WS-TRIMMED-MESSAGE      pic x(50) value spaces.
+           05  WS-CTL-IDX              pic 9(2)  value zero.
+           05  WS-WM-FILE-STATUS       pic xx    value "00".
       $if use-sql defined
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+       01  WS-SQL-SAVE-SW          pic x value "Y".
+           88  sql-save-ok         value "Y".
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC
-           01 welcome-message   pic x(50).
+           01 welcome-message      pic x(50).
+           01 ws-sql-operator-id   pic x(8).
+           01 ws-sql-changed-at    pic x(26).
+           01 ws-sql-action        pic x.
+           01 ws-sql-region-code   pic x(4).
        EXEC SQL END DECLARE SECTION END-EXEC
       $end
 
        linkage section.
        copy "common_lnk.cpy".
-      
+
        SCREEN SECTION.
-      $if use-sql defined
        COPY "setupwelcomemsg.ss".
-      $end
 
        copy "common_ss.cpy".
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-COMMAREA.
+           move LK-OPERATOR-ID to WS-OPERATOR-ID
            move "Setup Welcome Message" to Menu-Name
            move "WM_M01" to Menu-Id
-      $if use-sql defined
+           perform log-menu-navigation
+           perform check-operator-authorized
+           if not operator-authorized
+               perform clr-screen
+               move "Error: not authorized to maintain system messages"
+                   to WS-ERROR-LINE
+               display g-menuheader
+               goback
+           end-if
+
            perform clr-screen
+           move LK-TARGET-REGION to WS-REGION-CODE
+           move WS-REGION-CODE to WS-LAST-REGION
+           perform get-current-message
+           move "N" to WS-DONE-SW
+           perform until done-processing
              display g-constmenu
              display g-menuheader
              accept g-constmenu
              perform f1-or-quit
-      
-             EXEC SQL
-               insert into SystemMessages
-               (Message) values (:welcome-message)
-             END-EXEC
-             EXEC SQL commit END-EXEC
+
+             if WS-REGION-CODE not = WS-LAST-REGION
+                 move WS-REGION-CODE to WS-LAST-REGION
+                 perform get-current-message
+                 move space to WS-ACTION
+                 move
+                   "Region changed - review message, Enter to save"
+                   to WS-ERROR-LINE
+             else
+                 if action-delete
+                     set valid-input to true
+                 else
+                     perform validate-welcome-message
+                 end-if
+
+                 if valid-input
+                     evaluate true
+                         when action-delete
+                             perform delete-welcome-message
+                         when other
+                             perform save-welcome-message
+                     end-evaluate
+      $if use-sql defined
+                     if sql-save-ok
+                         set done-processing to true
+                     else
+                         move "Error: cannot save message, please retry"
+                             to WS-ERROR-LINE
+                     end-if
+      $else
+                     set done-processing to true
+      $end
+                 end-if
+             end-if
+           end-perform
+           goback.
+
+       validate-welcome-message.
+           move spaces to WS-ERROR-LINE
+           set valid-input to true
+           if function trim(WS-WELCOME-MESSAGE) = spaces
+               move "Error: welcome message cannot be blank"
+                   to WS-ERROR-LINE
+               move "N" to WS-VALID-SW
+           else
+               perform check-message-characters
+               if not valid-input
+                   move "Error: welcome message has invalid characters"
+                       to WS-ERROR-LINE
+               else
+                   move spaces to WS-TRIMMED-MESSAGE
+                   move function trim(WS-WELCOME-MESSAGE)
+                       to WS-TRIMMED-MESSAGE
+                   move WS-TRIMMED-MESSAGE to WS-WELCOME-MESSAGE
+               end-if
+           end-if.
+
+       check-message-characters.
+           set valid-input to true
+           perform varying WS-CTL-IDX from 1 by 1 until WS-CTL-IDX > 50
+               if WS-WELCOME-MESSAGE (WS-CTL-IDX:1) < space
+                   move "N" to WS-VALID-SW
+               end-if
+           end-perform.
+
+      $if use-sql defined
+       get-current-message.
+           move spaces to welcome-message
+           move "N" to WS-MESSAGE-EXISTS-SW
+           move WS-REGION-CODE to ws-sql-region-code
+           EXEC SQL
+             select Message into :welcome-message
+             from SystemMessages
+             where Region-Code = :ws-sql-region-code
+             fetch first 1 rows only
+           END-EXEC
+           if sqlcode = 0
+               move "Y" to WS-MESSAGE-EXISTS-SW
+               move welcome-message to WS-WELCOME-MESSAGE
+           else
+               move spaces to WS-WELCOME-MESSAGE
+           end-if.
+
+       save-welcome-message.
+           perform stamp-changed-at
+           move WS-OPERATOR-ID     to ws-sql-operator-id
+           move WS-TIMESTAMP       to ws-sql-changed-at
+           move WS-WELCOME-MESSAGE to welcome-message
+           move WS-REGION-CODE     to ws-sql-region-code
+           move "Y" to WS-SQL-SAVE-SW
+           if message-exists
+               move "U" to ws-sql-action
+               EXEC SQL
+                 update SystemMessages set Message = :welcome-message
+                 where Region-Code = :ws-sql-region-code
+               END-EXEC
+           else
+               move "I" to ws-sql-action
+               EXEC SQL
+                 insert into SystemMessages
+                 (Message, Region-Code)
+                 values (:welcome-message, :ws-sql-region-code)
+               END-EXEC
+           end-if
            if sqlcode not = 0
-                display "Error: cannot connect "
-                display sqlcode
-                display sqlerrmc
-                goback
+               move "N" to WS-SQL-SAVE-SW
+           else
+               perform log-message-history
+               if sqlcode not = 0
+                   move "N" to WS-SQL-SAVE-SW
+               end-if
+           end-if
+           if sql-save-ok
+               EXEC SQL commit END-EXEC
+               if sqlcode not = 0
+                   move "N" to WS-SQL-SAVE-SW
+               end-if
+           end-if
+           if not sql-save-ok
+               EXEC SQL ROLLBACK END-EXEC
+           end-if.
+
+       delete-welcome-message.
+           perform stamp-changed-at
+           move WS-OPERATOR-ID to ws-sql-operator-id
+           move WS-TIMESTAMP   to ws-sql-changed-at
+           move "D" to ws-sql-action
+           move WS-REGION-CODE to ws-sql-region-code
+           move "Y" to WS-SQL-SAVE-SW
+           if message-exists
+               EXEC SQL
+                 delete from SystemMessages
+                 where Region-Code = :ws-sql-region-code
+               END-EXEC
+               if sqlcode not = 0
+                   move "N" to WS-SQL-SAVE-SW
+               else
+                   perform log-message-history
+                   if sqlcode not = 0
+                       move "N" to WS-SQL-SAVE-SW
+                   end-if
+               end-if
+           end-if
+           if sql-save-ok
+               EXEC SQL commit END-EXEC
+               if sqlcode not = 0
+                   move "N" to WS-SQL-SAVE-SW
+               end-if
            end-if
+           if not sql-save-ok
+               EXEC SQL ROLLBACK END-EXEC
+           end-if.
+
+       log-message-history.
+           EXEC SQL
+             insert into SystemMessagesHistory
+             (Message, Region-Code, ChangedBy, ChangedAt, Action)
+             values (:welcome-message, :ws-sql-region-code,
+                     :ws-sql-operator-id,
+                     :ws-sql-changed-at, :ws-sql-action)
+           END-EXEC.
+      $else
+       get-current-message.
+           move "N" to WS-MESSAGE-EXISTS-SW
+           move spaces to WS-WELCOME-MESSAGE
+           move WS-REGION-CODE to WM-REGION-CODE
+           open input WELCOME-MSG-FILE
+           if WS-WM-FILE-STATUS = "00"
+               read WELCOME-MSG-FILE
+                   invalid key
+                       continue
+                   not invalid key
+                       move "Y" to WS-MESSAGE-EXISTS-SW
+                       move WM-MESSAGE to WS-WELCOME-MESSAGE
+               end-read
+           end-if
+           close WELCOME-MSG-FILE.
+
+       save-welcome-message.
+           perform stamp-changed-at
+           move WS-REGION-CODE     to WM-REGION-CODE
+           move WS-WELCOME-MESSAGE to WM-MESSAGE
+           move WS-OPERATOR-ID     to WM-CHANGED-BY
+           move WS-TIMESTAMP       to WM-CHANGED-AT
+           if message-exists
+               open i-o WELCOME-MSG-FILE
+               rewrite WM-RECORD
+           else
+               open i-o WELCOME-MSG-FILE
+               if WS-WM-FILE-STATUS = "35"
+                   close WELCOME-MSG-FILE
+                   open output WELCOME-MSG-FILE
+               end-if
+               write WM-RECORD
+           end-if
+           close WELCOME-MSG-FILE
+           move "Y" to WS-MESSAGE-EXISTS-SW.
+
+       delete-welcome-message.
+           move WS-REGION-CODE to WM-REGION-CODE
+           open i-o WELCOME-MSG-FILE
+           if WS-WM-FILE-STATUS = "00"
+               delete WELCOME-MSG-FILE record
+           end-if
+           close WELCOME-MSG-FILE
+           move "N" to WS-MESSAGE-EXISTS-SW
+           move spaces to WS-WELCOME-MESSAGE.
       $end
-           goback.
 
-       copy "common.cpy".
\ No newline at end of file
+       copy "common.cpy".
