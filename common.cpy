@@ -0,0 +1,58 @@
+      ******************************************************************
+      *    COMMON PROCEDURE DIVISION PARAGRAPHS SHARED BY ALL MENU    *
+      *    PROGRAMS.  COPY THIS AT THE END OF THE PROCEDURE DIVISION. *
+      ******************************************************************
+       clr-screen.
+           display space line 1 col 1 erase screen.
+
+       f1-or-quit.
+           if key-f1 or key-escape
+               set quit-requested to true
+               goback
+           end-if.
+
+       stamp-changed-at.
+           accept WS-CURRENT-DATE from date yyyymmdd
+           accept WS-CURRENT-TIME from time
+           string WS-CURRENT-DATE delimited by size
+                  WS-CURRENT-TIME delimited by size
+                  into WS-TIMESTAMP.
+
+       check-operator-authorized.
+           move "N" to WS-AUTH-SW
+           move WS-OPERATOR-ID to OS-OPERATOR-ID
+           open input OPERATOR-SEC-FILE
+           if WS-SEC-FILE-STATUS = "00"
+               read OPERATOR-SEC-FILE
+                   invalid key
+                       continue
+                   not invalid key
+                       if OS-MSG-MAINT-AUTHORIZED
+                           set operator-authorized to true
+                       end-if
+               end-read
+           end-if
+           close OPERATOR-SEC-FILE
+           if not operator-authorized
+               move "UNAUTHORIZED ATTEMPT" to WS-LOG-EVENT
+               perform write-menu-log-record
+           end-if.
+
+       log-menu-navigation.
+           move "ENTERED MENU" to WS-LOG-EVENT
+           perform write-menu-log-record.
+
+       write-menu-log-record.
+           perform stamp-changed-at
+           move WS-TIMESTAMP    to ML-TIMESTAMP
+           move Menu-Id         to ML-MENU-ID
+           move Menu-Name       to ML-MENU-NAME
+           move WS-OPERATOR-ID  to ML-OPERATOR-ID
+           move WS-LOG-EVENT    to ML-EVENT
+           open extend MENU-LOG-FILE
+           if WS-LOG-FILE-STATUS = "05" or WS-LOG-FILE-STATUS = "35"
+               close MENU-LOG-FILE
+               open output MENU-LOG-FILE
+           end-if
+           write MENU-LOG-RECORD
+           close MENU-LOG-FILE.
