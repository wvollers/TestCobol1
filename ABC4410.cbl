@@ -0,0 +1,103 @@
+      ******************************************************************
+      *    ABC4410 - NIGHTLY EXTRACT OF SYSTEM MESSAGES FOR            *
+      *    DISTRIBUTION TO DOWNSTREAM TERMINAL CONFIGURATIONS.         *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABC4410.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISTRIBUTION-FILE ASSIGN TO "DISTMSG"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DIST-FILE-STATUS.
+      $if use-sql not defined
+           copy "welcomemsg_io.cpy".
+      $end
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISTRIBUTION-FILE.
+       01  DIST-RECORD.
+           05  DIST-REGION-CODE        pic x(4).
+           05  DIST-MESSAGE            pic x(50).
+           05  DIST-EXTRACT-DATE       pic x(8).
+           05  DIST-EXTRACT-TIME       pic x(8).
+      $if use-sql not defined
+       copy "welcomemsg_fd.cpy".
+      $end
+       WORKING-STORAGE SECTION.
+       01  WS-DIST-FILE-STATUS         pic xx value "00".
+       01  WS-EXTRACT-DATE             pic x(8) value spaces.
+       01  WS-EXTRACT-TIME             pic x(8) value spaces.
+       01  WS-ROWS-WRITTEN             pic 9(6) value zero.
+      $if use-sql not defined
+       01  WS-WM-FILE-STATUS           pic xx value "00".
+      $end
+      $if use-sql defined
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC
+           01 ws-sql-region-code   pic x(4).
+           01 ws-sql-message       pic x(50).
+       EXEC SQL END DECLARE SECTION END-EXEC
+      $end
+       PROCEDURE DIVISION.
+           accept WS-EXTRACT-DATE from date yyyymmdd
+           accept WS-EXTRACT-TIME from time
+           open output DISTRIBUTION-FILE
+           if WS-DIST-FILE-STATUS not = "00"
+               display "ABC4410 cannot open distribution file, status: "
+                   WS-DIST-FILE-STATUS
+               goback
+           end-if
+      $if use-sql defined
+           perform extract-from-systemmessages
+      $else
+           perform extract-from-welcome-file
+      $end
+           close DISTRIBUTION-FILE
+           display "ABC4410 extract complete, rows written: "
+               WS-ROWS-WRITTEN
+           goback.
+
+      $if use-sql defined
+       extract-from-systemmessages.
+           EXEC SQL
+             DECLARE dist-cur CURSOR FOR
+             select Region-Code, Message from SystemMessages
+           END-EXEC
+           EXEC SQL OPEN dist-cur END-EXEC
+           perform until sqlcode not = 0
+               EXEC SQL
+                 FETCH dist-cur
+                   INTO :ws-sql-region-code, :ws-sql-message
+               END-EXEC
+               if sqlcode = 0
+                   move ws-sql-region-code to DIST-REGION-CODE
+                   move ws-sql-message     to DIST-MESSAGE
+                   move WS-EXTRACT-DATE    to DIST-EXTRACT-DATE
+                   move WS-EXTRACT-TIME    to DIST-EXTRACT-TIME
+                   write DIST-RECORD
+                   add 1 to WS-ROWS-WRITTEN
+               end-if
+           end-perform
+           EXEC SQL CLOSE dist-cur END-EXEC.
+      $else
+       extract-from-welcome-file.
+           open input WELCOME-MSG-FILE
+           if WS-WM-FILE-STATUS = "00"
+               move low-values to WM-REGION-CODE
+               start WELCOME-MSG-FILE key is >= WM-REGION-CODE
+               perform until WS-WM-FILE-STATUS not = "00"
+                   read WELCOME-MSG-FILE next record
+                   if WS-WM-FILE-STATUS = "00"
+                       move WM-REGION-CODE  to DIST-REGION-CODE
+                       move WM-MESSAGE      to DIST-MESSAGE
+                       move WS-EXTRACT-DATE to DIST-EXTRACT-DATE
+                       move WS-EXTRACT-TIME to DIST-EXTRACT-TIME
+                       write DIST-RECORD
+                       add 1 to WS-ROWS-WRITTEN
+                   end-if
+               end-perform
+           end-if
+           close WELCOME-MSG-FILE.
+      $end
