@@ -0,0 +1,20 @@
+//ABC4410  JOB (ACCTNO),'SYS MSG EXTRACT',CLASS=A,MSGCLASS=X,
+//             REGION=0M
+//*--------------------------------------------------------------
+//* NIGHTLY EXTRACT OF THE CURRENT WELCOME MESSAGES FOR
+//* DISTRIBUTION TO DOWNSTREAM TERMINALS AND REMOTE CONFIGS.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//         DD DSN=DB2P.SDSNLOAD,DISP=SHR
+//WELCOMSG DD DSN=PROD.WELCOME.MSG.KSDS,DISP=SHR
+//DISTMSG  DD DSN=PROD.WELCOME.DISTRIB,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(ABC4410) PLAN(ABC4410P) LIB('PROD.LOADLIB')
+  END
+/*
