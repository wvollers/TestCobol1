@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COMMON FILE SECTION RECORDS SHARED BY ALL MENU PROGRAMS.   *
+      *    COPY THIS AT THE TOP OF THE FILE SECTION.                  *
+      ******************************************************************
+       FD  OPERATOR-SEC-FILE.
+       01  OPERATOR-SEC-RECORD.
+           05  OS-OPERATOR-ID          pic x(8).
+           05  OS-OPERATOR-NAME        pic x(30).
+           05  OS-MSG-MAINT-AUTH       pic x.
+               88  OS-MSG-MAINT-AUTHORIZED value "Y".
+
+       FD  MENU-LOG-FILE.
+       01  MENU-LOG-RECORD.
+           05  ML-TIMESTAMP            pic x(26).
+           05  ML-MENU-ID              pic x(10).
+           05  ML-MENU-NAME            pic x(30).
+           05  ML-OPERATOR-ID          pic x(8).
+           05  ML-EVENT                pic x(30).
